@@ -20,12 +20,23 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       * Plik wejsciowy: dump incydentow z bazy (eksport CSV)
+      * Nazwa jest dynamiczna (WS-INCIDENT-FILENAME), tak aby tryb
+      * wsadowy (batch) mogl przelaczac na kolejne pliki wejsciowe.
            SELECT INCIDENT-FILE
-               ASSIGN TO "data/incidents-export.csv"
+               ASSIGN TO DYNAMIC WS-INCIDENT-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
+      * Plik sterujacy (control card): lista plikow wejsciowych dla
+      * trybu wsadowego, jeden plik na linie. Nazwa moze byc nadpisana
+      * przez PARM (argument wiersza polecen).
+           SELECT CONTROL-FILE
+               ASSIGN TO DYNAMIC WS-CONTROL-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
       * Plik wyjsciowy: raport priorytetowy
            SELECT REPORT-FILE
                ASSIGN TO "data/incident-report.txt"
@@ -40,6 +51,55 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-JSON-STATUS.
 
+      * Plik checkpointu: pozwala wznowic przetwarzanie po awarii
+      * bez ponownego liczenia juz zatwierdzonych incydentow
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "data/incident-checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+      * Plik wyjsciowy: odrzucone (niepoprawne) rekordy wejsciowe
+           SELECT REJECT-FILE
+               ASSIGN TO "data/incident-rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+      * Plik wejsciowy: mapa incydent -> procedura naprawcza (runbook)
+           SELECT RUNBOOK-FILE
+               ASSIGN TO "data/runbook-map.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RUNBOOK-STATUS.
+
+      * Plik wyjsciowy: CSV z podsumowaniem (jeden wiersz na
+      * uruchomienie, do analizy trendow w arkuszu kalkulacyjnym)
+           SELECT CSV-SUMMARY-FILE
+               ASSIGN TO "data/incident-summary.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CSV-SUMMARY-STATUS.
+
+      * Plik historyczny (master): jeden rekord na kombinacje
+      * job+abend+step, utrzymywany miedzy uruchomieniami, uzywany do
+      * wykrywania powtarzajacych sie awarii (3+ razy w 7 dni).
+           SELECT MASTER-FILE
+               ASSIGN TO "data/incident-master.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HM-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+
+      * Plik wyjsciowy: hak alarmowy dla watchera/crona - nowo
+      * zaobserwowane incydenty P1/OPEN, zapisywane w momencie
+      * przetworzenia (jeden obiekt JSON na linie).
+           SELECT ALERT-FILE
+               ASSIGN TO "data/incidents-alerts.json"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ALERT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -70,21 +130,219 @@
        FD JSON-FILE.
        01 JSON-LINE              PIC X(200).
 
+      * Definicja rekordu checkpointu (jeden rekord na plik)
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CK-LAST-INC-ID     PIC 9(5).
+           05 CK-TOTAL-COUNT     PIC 9(5).
+           05 CK-P1-COUNT        PIC 9(5).
+           05 CK-P2-COUNT        PIC 9(5).
+           05 CK-P3-COUNT        PIC 9(5).
+           05 CK-P4-COUNT        PIC 9(5).
+           05 CK-OPEN-COUNT      PIC 9(5).
+           05 CK-INPROG-COUNT    PIC 9(5).
+           05 CK-RESOLV-COUNT    PIC 9(5).
+           05 CK-S0C4-COUNT      PIC 9(5).
+           05 CK-S0C7-COUNT      PIC 9(5).
+           05 CK-S322-COUNT      PIC 9(5).
+           05 CK-B37-COUNT       PIC 9(5).
+           05 CK-S806-COUNT      PIC 9(5).
+           05 CK-OTHER-COUNT     PIC 9(5).
+           05 CK-REJECT-COUNT    PIC 9(5).
+           05 CK-SLA-BREACH-COUNT PIC 9(5).
+           05 CK-LAST-FILE-IDX   PIC 9(3).
+           05 CK-REPEAT-OFFENDER-COUNT PIC 9(5).
+           05 CK-ALERT-COUNT     PIC 9(5).
+           05 CK-JOB-ENTRY-COUNT PIC 9(3).
+           05 CK-JOB-ENTRY OCCURS 30 TIMES.
+               10 CK-JOB-NAME-TBL  PIC X(8).
+               10 CK-JOB-COUNT-TBL PIC 9(5).
+           05 CK-FS-ENTRY OCCURS 20 TIMES.
+               10 CK-FS-FILENAME-TBL PIC X(40).
+               10 CK-FS-TOTAL-TBL    PIC 9(5).
+
+      * Definicja linii pliku odrzutow
+       FD REJECT-FILE.
+       01 REJECT-LINE             PIC X(132).
+
+      * Definicja rekordu mapy runbookow (klucz: abend + job)
+       FD RUNBOOK-FILE.
+       01 RUNBOOK-RECORD.
+           05 RB-ABEND-CODE      PIC X(4).
+           05 FILLER             PIC X.
+           05 RB-JOB-NAME        PIC X(8).
+           05 FILLER             PIC X.
+           05 RB-RUNBOOK-ID      PIC X(10).
+
+      * Definicja linii CSV z podsumowaniem statystyk
+       FD CSV-SUMMARY-FILE.
+       01 CSV-SUMMARY-LINE        PIC X(200).
+
+      * Definicja linii pliku sterujacego (lista plikow wsadowych)
+       FD CONTROL-FILE.
+       01 CONTROL-LINE            PIC X(100).
+
+      * Definicja linii pliku alarmowego (JSON, jeden wpis na linie)
+       FD ALERT-FILE.
+       01 ALERT-LINE              PIC X(200).
+
+      * Definicja rekordu pliku historycznego (master) - klucz
+      * job+abend+step, z kroczacym rejestrem ostatnich wystapien
+      * uzywanym do wykrywania powtarzajacych sie awarii.
+       FD MASTER-FILE.
+       01 MASTER-RECORD.
+           05 HM-KEY.
+               10 HM-JOB-NAME        PIC X(8).
+               10 HM-ABEND-CODE      PIC X(4).
+               10 HM-STEP-NAME       PIC X(8).
+           05 HM-OCCURRENCE-COUNT    PIC 9(5).
+           05 HM-NEXT-SLOT           PIC 9(2).
+           05 HM-OCCURRENCE-DATES OCCURS 10 TIMES PIC 9(8).
+
        WORKING-STORAGE SECTION.
 
       *-------------------------------------------------------------
       * Zmienne statusu plikow
       *-------------------------------------------------------------
        01 WS-DASH-LINE
-           PIC X(65) VALUE ALL '-'.
+           PIC X(123) VALUE ALL '-'.
       *-------------------------------------------------------------
       * Zmienne statusu plikow
       *-------------------------------------------------------------
        01 WS-FILE-STATUS         PIC XX VALUE SPACES.
        01 WS-REPORT-STATUS       PIC XX VALUE SPACES.
        01 WS-JSON-STATUS         PIC XX VALUE SPACES.
+       01 WS-CHECKPOINT-STATUS   PIC XX VALUE SPACES.
+       01 WS-REJECT-STATUS       PIC XX VALUE SPACES.
+       01 WS-RUNBOOK-STATUS      PIC XX VALUE SPACES.
+       01 WS-CSV-SUMMARY-STATUS  PIC XX VALUE SPACES.
+       01 WS-CONTROL-STATUS      PIC XX VALUE SPACES.
        01 WS-EOF                 PIC X VALUE 'N'.
 
+      *-------------------------------------------------------------
+      * Tryb wsadowy (batch) - lista plikow wejsciowych
+      *-------------------------------------------------------------
+       01 WS-INCIDENT-FILENAME   PIC X(100) VALUE SPACES.
+       01 WS-CONTROL-FILENAME    PIC X(100) VALUE SPACES.
+       01 WS-PARM                PIC X(100) VALUE SPACES.
+       01 WS-BATCH-FILES.
+           05 WS-BATCH-FILE-ENTRY OCCURS 20 TIMES PIC X(100).
+       01 WS-BATCH-FILE-COUNT    PIC 9(3) VALUE 0.
+       01 WS-FILE-IDX            PIC 9(3) VALUE 0.
+       01 WS-FILE-TOTAL-COUNT    PIC 9(5) VALUE 0.
+       01 WS-FILE-SUBTOTALS.
+           05 WS-FS-ENTRY OCCURS 20 TIMES INDEXED BY WS-FS-IDX.
+               10 WS-FS-FILENAME PIC X(40).
+               10 WS-FS-TOTAL    PIC 9(5).
+
+      *-------------------------------------------------------------
+      * Data biezacego uruchomienia (do CSV z trendami)
+      *-------------------------------------------------------------
+       01 WS-REPORT-DATETIME      PIC X(21).
+       01 WS-REPORT-DATE          PIC X(10) VALUE SPACES.
+
+      *-------------------------------------------------------------
+      * Tablica mapy runbookow (wczytywana raz na starcie)
+      *-------------------------------------------------------------
+       01 WS-RUNBOOK-TABLE.
+           05 WS-RB-ENTRY OCCURS 50 TIMES INDEXED BY WS-RB-IDX.
+               10 WS-RB-ABEND-TBL   PIC X(4).
+               10 WS-RB-JOB-TBL     PIC X(8).
+               10 WS-RB-ID-TBL      PIC X(10).
+       01 WS-RB-ENTRY-COUNT       PIC 9(3) VALUE 0.
+       01 WS-MATCHED-RUNBOOK-ID   PIC X(10) VALUE SPACES.
+
+      *-------------------------------------------------------------
+      * Walidacja rekordow wejsciowych
+      *-------------------------------------------------------------
+       01 WS-VALID-FLAG          PIC X VALUE 'Y'.
+       01 WS-REJECT-REASON       PIC X(40) VALUE SPACES.
+       01 WS-REJECT-VALUE        PIC X(19) VALUE SPACES.
+       01 WS-VAL-MONTH           PIC 99 VALUE 0.
+       01 WS-VAL-DAY             PIC 99 VALUE 0.
+       01 WS-VAL-HOUR            PIC 99 VALUE 0.
+       01 WS-VAL-MIN             PIC 99 VALUE 0.
+       01 WS-VAL-SEC             PIC 99 VALUE 0.
+       01 WS-REJECT-COUNT        PIC 9(5) VALUE 0.
+       01 WS-ALERT-COUNT         PIC 9(5) VALUE 0.
+
+      *-------------------------------------------------------------
+      * Aging / SLA breach dla incydentow OPEN i IN_PROGRESS
+      *-------------------------------------------------------------
+       01 WS-CURRENT-DATETIME    PIC X(21).
+       01 WS-CUR-DATE-NUM        PIC 9(8).
+       01 WS-CUR-TIME-NUM        PIC 9(6).
+       01 WS-CUR-TIME-PARTS REDEFINES WS-CUR-TIME-NUM.
+           05 WS-CUR-HH          PIC 9(2).
+           05 WS-CUR-MM          PIC 9(2).
+           05 WS-CUR-SS          PIC 9(2).
+       01 WS-INC-DATE-ALPHA      PIC X(8).
+       01 WS-INC-DATE-NUM        PIC 9(8).
+       01 WS-INC-TIME-ALPHA      PIC X(6).
+       01 WS-INC-TIME-NUM        PIC 9(6).
+       01 WS-INC-TIME-PARTS REDEFINES WS-INC-TIME-NUM.
+           05 WS-INC-HH          PIC 9(2).
+           05 WS-INC-MM          PIC 9(2).
+           05 WS-INC-SS          PIC 9(2).
+       01 WS-CUR-INT-DAYS        PIC S9(9) COMP.
+       01 WS-INC-INT-DAYS        PIC S9(9) COMP.
+       01 WS-CUR-SEC-OF-DAY      PIC S9(9) COMP.
+       01 WS-INC-SEC-OF-DAY      PIC S9(9) COMP.
+       01 WS-AGE-SECONDS         PIC S9(9) COMP.
+       01 WS-AGE-HOURS           PIC S9(9) COMP.
+       01 WS-SLA-THRESHOLD-HRS   PIC S9(9) COMP.
+       01 WS-SLA-BREACH-FLAG     PIC X    VALUE 'N'.
+       01 WS-SLA-BREACH-COUNT    PIC 9(5) VALUE 0.
+       01 WS-SLA-MARKER-TEXT     PIC X(19)
+           VALUE "*** SLA BREACH ***".
+
+      *-------------------------------------------------------------
+      * Podsumowanie wykonawcze (executive summary) - wyliczane w
+      * przebiegu wstepnym (prescan), zanim napisana zostanie
+      * pierwsza linia szczegolow, tak aby strona podsumowania mogla
+      * pojawic sie w raporcie przed listingiem szczegolowym.
+      *-------------------------------------------------------------
+       01 WS-EXEC-P1-COUNT       PIC 9(5) VALUE 0.
+       01 WS-EXEC-P2-COUNT       PIC 9(5) VALUE 0.
+       01 WS-EXEC-P3-COUNT       PIC 9(5) VALUE 0.
+       01 WS-EXEC-P4-COUNT       PIC 9(5) VALUE 0.
+       01 WS-EXEC-SCORE          PIC 9(7) VALUE 0.
+       01 WS-EXEC-STATUS         PIC X(5) VALUE SPACES.
+       01 WS-EXEC-DISP-SCORE     PIC ZZZZZZ9.
+
+      *-------------------------------------------------------------
+      * Plik historyczny / wykrywanie powtarzajacych sie awarii
+      *-------------------------------------------------------------
+       01 WS-MASTER-STATUS       PIC XX VALUE SPACES.
+       01 WS-ALERT-STATUS        PIC XX VALUE SPACES.
+       01 WS-REPEAT-OFFENDER-FLAG  PIC X VALUE 'N'.
+       01 WS-REPEAT-OFFENDER-COUNT PIC 9(5) VALUE 0.
+       01 WS-REPEAT-MARKER-TEXT  PIC X(20)
+           VALUE "*** REPEAT (7D) ***".
+       01 WS-OCC-WINDOW-COUNT    PIC 9(2) VALUE 0.
+       01 WS-OCC-IDX             PIC 9(2) VALUE 0.
+       01 WS-OCC-DATE-DIFF       PIC S9(9) COMP.
+
+      *-------------------------------------------------------------
+      * Restart/checkpoint przetwarzania pliku INCIDENT-FILE
+      *-------------------------------------------------------------
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+       01 WS-RECS-SINCE-CHKPT    PIC 9(5) VALUE 0.
+      * Rekordy, ktore juz fizycznie trafily do REJECT-FILE/ALERT-FILE/
+      * MASTER-FILE, nie moga czekac na zwykly checkpoint co
+      * WS-CHECKPOINT-INTERVAL rekordow - wznowienie po awarii w tej
+      * luce powtorzyloby ten sam zapis. Ten flag wymusza natychmiastowy
+      * checkpoint dla takiego rekordu, zamiast czekac na interwal.
+       01 WS-FORCE-CHECKPOINT-FLAG PIC X VALUE 'N'.
+       01 WS-RESUME-ID           PIC 9(5) VALUE 0.
+       01 WS-RESUME-ACTIVE       PIC X    VALUE 'N'.
+      * Indeks pliku wsadowego, w ktorym zapisano ostatni checkpoint -
+      * WS-RESUME-ID jest unikalny tylko w obrebie jednego pliku
+      * wejsciowego (kazdy eksport numeruje IR-INC-ID od 1), wiec do
+      * wznowienia potrzebny jest klucz zlozony plik+ID, a nie sam ID.
+       01 WS-RESUME-FILE-IDX     PIC 9(3) VALUE 0.
+       01 WS-RESUME-SKIP-FLAG    PIC X    VALUE 'N'.
+
       *-------------------------------------------------------------
       * Liczniki i statystyki
       *-------------------------------------------------------------
@@ -104,6 +362,21 @@
            05 WS-S806-COUNT      PIC 9(5) VALUE 0.
            05 WS-OTHER-COUNT     PIC 9(5) VALUE 0.
 
+      *-------------------------------------------------------------
+      * Tablica rozbicia wg joba (top offenders)
+      *-------------------------------------------------------------
+       01 WS-JOB-TABLE.
+           05 WS-JOB-ENTRY OCCURS 30 TIMES INDEXED BY WS-JOB-IDX.
+               10 WS-JOB-NAME-TBL   PIC X(8)  VALUE SPACES.
+               10 WS-JOB-COUNT-TBL  PIC 9(5)  VALUE 0.
+       01 WS-JOB-ENTRY-COUNT      PIC 9(3) VALUE 0.
+       01 WS-JOB-FOUND-FLAG       PIC X    VALUE 'N'.
+       01 WS-JOB-SORT-FLAG        PIC X    VALUE 'N'.
+       01 WS-JOB-TEMP-NAME        PIC X(8).
+       01 WS-JOB-TEMP-COUNT       PIC 9(5).
+       01 WS-JOB-TOP-SHOWN        PIC 9(3) VALUE 0.
+       78 WS-JOB-TOP-MAX          VALUE 5.
+
       *-------------------------------------------------------------
       * Zmienna do formatowania liczb w raporcie
       *-------------------------------------------------------------
@@ -131,6 +404,12 @@
            05 FILLER PIC X(11) VALUE 'STATUS     '.
            05 FILLER PIC X(2)  VALUE '  '.
            05 FILLER PIC X(19) VALUE 'TIMESTAMP          '.
+           05 FILLER PIC X(2)  VALUE '  '.
+           05 FILLER PIC X(10) VALUE 'RUNBOOK   '.
+           05 FILLER PIC X(2)  VALUE '  '.
+           05 FILLER PIC X(19) VALUE 'SLA                '.
+           05 FILLER PIC X(2)  VALUE '  '.
+           05 FILLER PIC X(20) VALUE 'REPEAT              '.
 
        01 WS-DETAIL-LINE.
            05 WL-INC-ID          PIC Z(4)9.
@@ -146,6 +425,12 @@
            05 WL-STATUS          PIC X(11).
            05 FILLER             PIC X(2)  VALUE SPACES.
            05 WL-TIMESTAMP       PIC X(19).
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 WL-RUNBOOK-ID      PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 WL-SLA-MARKER      PIC X(19) VALUE SPACES.
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 WL-REPEAT-MARKER   PIC X(20) VALUE SPACES.
 
       *-------------------------------------------------------------
       * Linia JSON (do bufora)
@@ -164,7 +449,13 @@
            05 FILLER         PIC X(13) VALUE '","timestamp"'.
            05 FILLER         PIC X(3)  VALUE ':"'.
            05 WJ-TIMESTAMP   PIC X(19).
-           05 FILLER         PIC X(2)  VALUE '"}'.
+           05 FILLER         PIC X(12) VALUE '","runbook":'.
+           05 FILLER         PIC X     VALUE '"'.
+           05 WJ-RUNBOOK-ID  PIC X(10).
+           05 FILLER         PIC X     VALUE '"'.
+           05 FILLER         PIC X(19) VALUE ',"repeat_offender":'.
+           05 WJ-REPEAT-OFFENDER PIC X(5).
+           05 FILLER         PIC X     VALUE '}'.
 
        01 WS-JSON-COMMA      PIC X VALUE ','.
        01 WS-FIRST-JSON      PIC X VALUE 'Y'.
@@ -175,22 +466,31 @@
        MAIN-PARA.
       *=============================================================
            PERFORM INITIALIZE-PARA
-           PERFORM OPEN-FILES-PARA
-           PERFORM WRITE-REPORT-HEADER
+           PERFORM LOAD-RUNBOOK-TABLE-PARA
+           PERFORM LOAD-CHECKPOINT-PARA
+           PERFORM RESOLVE-BATCH-FILE-LIST-PARA
+           PERFORM OPEN-OUTPUT-FILES-PARA
+           PERFORM OPEN-MASTER-FILE-PARA
+           PERFORM WRITE-REPORT-TITLE-PARA
+           PERFORM PRESCAN-FILES-PARA
+           PERFORM WRITE-EXEC-SUMMARY-PARA
+           PERFORM WRITE-DETAIL-HEADER-PARA
            PERFORM WRITE-JSON-HEADER
 
-           PERFORM READ-FIRST-RECORD
-           PERFORM UNTIL WS-EOF = 'Y'
-               PERFORM PROCESS-RECORD-PARA
-               PERFORM READ-NEXT-RECORD
+           PERFORM VARYING WS-FILE-IDX FROM 1 BY 1
+                   UNTIL WS-FILE-IDX > WS-BATCH-FILE-COUNT
+               PERFORM PROCESS-ONE-FILE-PARA
            END-PERFORM
 
            PERFORM WRITE-REPORT-SUMMARY
+           PERFORM WRITE-CSV-SUMMARY-PARA
            PERFORM WRITE-JSON-FOOTER
-           PERFORM CLOSE-FILES-PARA
+           PERFORM CLOSE-OUTPUT-FILES-PARA
+           PERFORM CLEAR-CHECKPOINT-PARA
 
            DISPLAY "==================================================="
            DISPLAY "INCIDENT ANALYZER - PROCESSING COMPLETE"
+           DISPLAY "Files processed:            " WS-BATCH-FILE-COUNT
            DISPLAY "Total incidents processed: " WS-TOTAL-COUNT
            DISPLAY "Report written to: data/incident-report.txt"
            DISPLAY "JSON written to:   data/incidents.json"
@@ -206,28 +506,258 @@
            MOVE 'Y' TO WS-FIRST-JSON.
 
       *=============================================================
-       OPEN-FILES-PARA.
+       RESOLVE-BATCH-FILE-LIST-PARA.
+      * Tryb wsadowy: lista plikow wejsciowych pochodzi z pliku
+      * sterujacego (domyslnie data/incident-batch.ctl, albo nazwa
+      * podana jako PARM / argument wiersza polecen). Gdy plik
+      * sterujacy nie istnieje lub jest pusty, przetwarzany jest
+      * pojedynczy plik eksportu jak w trybie standardowym.
+      *=============================================================
+           MOVE "data/incident-batch.ctl" TO WS-CONTROL-FILENAME
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           IF WS-PARM NOT = SPACES
+               MOVE WS-PARM TO WS-CONTROL-FILENAME
+           END-IF
+
+           MOVE 0 TO WS-BATCH-FILE-COUNT
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = "00"
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ CONTROL-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF CONTROL-LINE NOT = SPACES
+                               IF WS-BATCH-FILE-COUNT < 20
+                                   ADD 1 TO WS-BATCH-FILE-COUNT
+                                   MOVE CONTROL-LINE
+                                     TO WS-BATCH-FILE-ENTRY
+                                       (WS-BATCH-FILE-COUNT)
+                               ELSE
+                                   DISPLAY "WARNING: Control file "
+                                       "lists more than 20 input "
+                                       "files - ignoring: "
+                                       CONTROL-LINE
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-FILE
+               MOVE 'N' TO WS-EOF
+           END-IF
+
+           IF WS-BATCH-FILE-COUNT = 0
+               MOVE 1 TO WS-BATCH-FILE-COUNT
+               MOVE "data/incidents-export.csv" TO
+                   WS-BATCH-FILE-ENTRY(1)
+           END-IF.
+
+      *=============================================================
+       OPEN-OUTPUT-FILES-PARA.
+      * REPORT-FILE/JSON-FILE sa zawsze przebudowywane od nowa na
+      * wznowionym uruchomieniu (szczegoly sprzed checkpointu nie sa
+      * odtwarzane - patrz notatka do 001 w IMPLEMENTATION_STATUS.md).
+      * REJECT-FILE i ALERT-FILE sa inne: to dzienniki zdarzen, wiec
+      * na wznowieniu dopisujemy do nich dalej zamiast obcinac -
+      * inaczej odrzuty/alarmy sprzed checkpointu znikalyby
+      * bezpowrotnie.
       *=============================================================
-           OPEN INPUT  INCIDENT-FILE
            OPEN OUTPUT REPORT-FILE
            OPEN OUTPUT JSON-FILE
-           IF WS-FILE-STATUS NOT = "00"
-               DISPLAY "ERROR: Cannot open INCIDENT-FILE. Status: "
-                       WS-FILE-STATUS
-                       DISPLAY "Run: python3 integration/python/"
-                       DISPLAY "export-db.py first"
-               STOP RUN
+           IF WS-RESUME-ACTIVE = 'Y'
+               OPEN EXTEND REJECT-FILE
+               IF WS-REJECT-STATUS NOT = "00"
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+               OPEN EXTEND ALERT-FILE
+               IF WS-ALERT-STATUS NOT = "00"
+                   OPEN OUTPUT ALERT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT ALERT-FILE
+           END-IF.
+
+      *=============================================================
+       OPEN-MASTER-FILE-PARA.
+      * Plik historyczny przetrwa miedzy uruchomieniami; otworz do
+      * odczytu/zapisu, a jesli jeszcze nie istnieje - utworz go.
+      *=============================================================
+           OPEN I-O MASTER-FILE
+           IF WS-MASTER-STATUS NOT = "00"
+               OPEN OUTPUT MASTER-FILE
+               CLOSE MASTER-FILE
+               OPEN I-O MASTER-FILE
+           END-IF
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "WARNING: Cannot open incident history file. "
+                       "Repeat-offender detection disabled for this "
+                       "run. Status: " WS-MASTER-STATUS
            END-IF.
 
       *=============================================================
-       WRITE-REPORT-HEADER.
+       PROCESS-ONE-FILE-PARA.
+      * Otwiera kolejny plik wejsciowy z listy wsadowej, przetwarza
+      * wszystkie jego rekordy, i zapisuje podsumowanie dla tego
+      * pliku (subtotal) do tablicy WS-FILE-SUBTOTALS.
+      *=============================================================
+           MOVE WS-BATCH-FILE-ENTRY(WS-FILE-IDX) TO WS-INCIDENT-FILENAME
+      * Pliki do WS-RESUME-FILE-IDX wlacznie maja juz podsumowanie
+      * odtworzone z checkpointu (w calosci zakonczone pliki, albo
+      * czesciowy wynik pliku przerwanego w trakcie) - zaczynamy od
+      * niego zamiast od zera, bo CHECK-RESUME-SKIP-PARA pominie
+      * wszystkie juz zatwierdzone rekordy i TALLY-RECORD-PARA doliczy
+      * tylko to, co nowe.
+           IF WS-RESUME-ACTIVE = 'Y'
+                   AND WS-FILE-IDX <= WS-RESUME-FILE-IDX
+               MOVE WS-FS-TOTAL(WS-FILE-IDX) TO WS-FILE-TOTAL-COUNT
+           ELSE
+               MOVE 0 TO WS-FILE-TOTAL-COUNT
+           END-IF
+           MOVE WS-INCIDENT-FILENAME(1:40) TO
+               WS-FS-FILENAME(WS-FILE-IDX)
+
+           OPEN INPUT INCIDENT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING: Cannot open input file: "
+                       WS-INCIDENT-FILENAME
+               DISPLAY "         Status: " WS-FILE-STATUS
+                       " - skipping this file"
+           ELSE
+               MOVE 'N' TO WS-EOF
+               PERFORM READ-FIRST-RECORD
+               PERFORM UNTIL WS-EOF = 'Y'
+                   PERFORM PROCESS-RECORD-PARA
+                   PERFORM READ-NEXT-RECORD
+               END-PERFORM
+               CLOSE INCIDENT-FILE
+           END-IF
+
+           MOVE WS-FILE-TOTAL-COUNT TO WS-FS-TOTAL(WS-FILE-IDX).
+
+      *=============================================================
+       PRESCAN-FILES-PARA.
+      * Przebieg wstepny: przejrzyj wszystkie pliki wsadowe tylko po
+      * to, zeby policzyc rozklad priorytetow, zanim napisana zostanie
+      * strona podsumowania wykonawczego. Zadnych skutkow ubocznych -
+      * bez checkpointu, odrzutow, pliku historycznego ani detali.
+      * Startuje od liczników juz odtworzonych z checkpointu (zamiast
+      * od zera) i pomija te same rekordy co CHECK-RESUME-SKIP-PARA,
+      * tak aby przy wznowionym uruchomieniu suma tutaj policzona byla
+      * zgodna z ostatecznym WS-P1-COUNT..WS-P4-COUNT z pelnego
+      * przebiegu, a nie liczyla calego pliku jeszcze raz od poczatku.
+      *=============================================================
+           MOVE WS-P1-COUNT TO WS-EXEC-P1-COUNT
+           MOVE WS-P2-COUNT TO WS-EXEC-P2-COUNT
+           MOVE WS-P3-COUNT TO WS-EXEC-P3-COUNT
+           MOVE WS-P4-COUNT TO WS-EXEC-P4-COUNT
+
+           PERFORM VARYING WS-FILE-IDX FROM 1 BY 1
+                   UNTIL WS-FILE-IDX > WS-BATCH-FILE-COUNT
+               MOVE WS-BATCH-FILE-ENTRY(WS-FILE-IDX)
+                   TO WS-INCIDENT-FILENAME
+               OPEN INPUT INCIDENT-FILE
+               IF WS-FILE-STATUS = "00"
+                   MOVE 'N' TO WS-EOF
+                   PERFORM READ-FIRST-RECORD
+                   PERFORM UNTIL WS-EOF = 'Y'
+                       PERFORM CHECK-RESUME-SKIP-PARA
+                       IF WS-RESUME-SKIP-FLAG = 'N'
+                           PERFORM VALIDATE-RECORD-PARA
+                           IF WS-VALID-FLAG = 'Y'
+                               EVALUATE IR-PRIORITY
+                                   WHEN 1 ADD 1 TO WS-EXEC-P1-COUNT
+                                   WHEN 2 ADD 1 TO WS-EXEC-P2-COUNT
+                                   WHEN 3 ADD 1 TO WS-EXEC-P3-COUNT
+                                   WHEN 4 ADD 1 TO WS-EXEC-P4-COUNT
+                               END-EVALUATE
+                           END-IF
+                       END-IF
+                       PERFORM READ-NEXT-RECORD
+                   END-PERFORM
+                   CLOSE INCIDENT-FILE
+               END-IF
+           END-PERFORM
+           MOVE 'N' TO WS-EOF.
+
+      *=============================================================
+       WRITE-EXEC-SUMMARY-PARA.
+      * Strona podsumowania wykonawczego - wynik wazony wg priorytetu
+      * (P1x10, P2x4, P3x2, P4x1) i status RED/AMBER/GREEN.
+      *=============================================================
+           COMPUTE WS-EXEC-SCORE =
+               (WS-EXEC-P1-COUNT * 10) + (WS-EXEC-P2-COUNT * 4)
+               + (WS-EXEC-P3-COUNT * 2) + WS-EXEC-P4-COUNT
+
+           EVALUATE TRUE
+               WHEN WS-EXEC-P1-COUNT > 0 OR WS-EXEC-SCORE >= 50
+                   MOVE "RED  " TO WS-EXEC-STATUS
+               WHEN WS-EXEC-SCORE >= 20
+                   MOVE "AMBER" TO WS-EXEC-STATUS
+               WHEN OTHER
+                   MOVE "GREEN" TO WS-EXEC-STATUS
+           END-EVALUATE
+
+           WRITE REPORT-LINE FROM WS-BLANK-LINE
+           WRITE REPORT-LINE FROM "   EXECUTIVE SUMMARY:"
+           WRITE REPORT-LINE FROM WS-BLANK-LINE
+
+           MOVE WS-EXEC-P1-COUNT TO WS-DISP-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "   P1 (Critical) incidents: " DELIMITED SIZE
+               WS-DISP-COUNT DELIMITED SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE FROM REPORT-LINE
+
+           MOVE WS-EXEC-P2-COUNT TO WS-DISP-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "   P2 (High) incidents:     " DELIMITED SIZE
+               WS-DISP-COUNT DELIMITED SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE FROM REPORT-LINE
+
+           MOVE WS-EXEC-P3-COUNT TO WS-DISP-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "   P3 (Normal) incidents:   " DELIMITED SIZE
+               WS-DISP-COUNT DELIMITED SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE FROM REPORT-LINE
+
+           MOVE WS-EXEC-P4-COUNT TO WS-DISP-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "   P4 (Low) incidents:      " DELIMITED SIZE
+               WS-DISP-COUNT DELIMITED SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE FROM REPORT-LINE
+
+           WRITE REPORT-LINE FROM WS-BLANK-LINE
+           MOVE WS-EXEC-SCORE TO WS-EXEC-DISP-SCORE
+           MOVE SPACES TO REPORT-LINE
+           STRING "   WEIGHTED SEVERITY SCORE: " DELIMITED SIZE
+               WS-EXEC-DISP-SCORE DELIMITED SIZE
+               "  (P1x10, P2x4, P3x2, P4x1)" DELIMITED SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE FROM REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "   OVERALL STATUS:           [" DELIMITED SIZE
+               WS-EXEC-STATUS DELIMITED SIZE
+               "]" DELIMITED SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE FROM REPORT-LINE
+
+           WRITE REPORT-LINE FROM WS-BLANK-LINE
+           WRITE REPORT-LINE FROM WS-SEPARATOR.
+
+      *=============================================================
+       WRITE-REPORT-TITLE-PARA.
       *=============================================================
            WRITE REPORT-LINE FROM WS-SEPARATOR
            WRITE REPORT-LINE FROM
                "   MAINFRAME INCIDENT ANALYSIS REPORT"
            WRITE REPORT-LINE FROM
                "   z/OS Abend Analysis System v1.0"
-           WRITE REPORT-LINE FROM WS-SEPARATOR
+           WRITE REPORT-LINE FROM WS-SEPARATOR.
+
+      *=============================================================
+       WRITE-DETAIL-HEADER-PARA.
+      *=============================================================
            WRITE REPORT-LINE FROM WS-BLANK-LINE
            WRITE REPORT-LINE FROM "   INCIDENT DETAIL:"
            WRITE REPORT-LINE FROM WS-BLANK-LINE
@@ -257,8 +787,122 @@
       *=============================================================
        PROCESS-RECORD-PARA.
       * Glowna logika: przetworz jeden rekord incydentu
+      *=============================================================
+           PERFORM CHECK-RESUME-SKIP-PARA
+           IF WS-RESUME-SKIP-FLAG = 'Y'
+      * Incydent juz zatwierdzony w poprzednim (przerwanym) uruchomieniu
+      * - pomin, zeby nie liczyc go podwojnie w WS-COUNTERS
+               CONTINUE
+           ELSE
+               PERFORM PROCESS-NEW-RECORD-PARA
+               PERFORM CHECKPOINT-IF-DUE-PARA
+           END-IF.
+
+      *=============================================================
+       CHECK-RESUME-SKIP-PARA.
+      * Czy ten rekord zostal juz zatwierdzony przed checkpointem?
+      * WS-RESUME-ID jest unikalny tylko w obrebie jednego pliku
+      * wejsciowego (tryb wsadowy z 006 numeruje IR-INC-ID od nowa w
+      * kazdym pliku), wiec klucz wznowienia to para plik+ID: kazdy
+      * plik o indeksie mniejszym niz WS-RESUME-FILE-IDX zostal w
+      * calosci przetworzony przed checkpointem, a w pliku o indeksie
+      * rownym WS-RESUME-FILE-IDX pomijamy tylko ID <= WS-RESUME-ID.
+      *=============================================================
+           MOVE 'N' TO WS-RESUME-SKIP-FLAG
+           IF WS-RESUME-ACTIVE = 'Y'
+               IF WS-FILE-IDX < WS-RESUME-FILE-IDX
+                   MOVE 'Y' TO WS-RESUME-SKIP-FLAG
+               ELSE
+                   IF WS-FILE-IDX = WS-RESUME-FILE-IDX
+                           AND IR-INC-ID <= WS-RESUME-ID
+                       MOVE 'Y' TO WS-RESUME-SKIP-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+
+      *=============================================================
+       PROCESS-NEW-RECORD-PARA.
+      *=============================================================
+           PERFORM VALIDATE-RECORD-PARA
+           IF WS-VALID-FLAG = 'N'
+               PERFORM WRITE-REJECT-PARA
+           ELSE
+               PERFORM TALLY-RECORD-PARA
+               PERFORM WRITE-DETAIL-AND-JSON-PARA
+           END-IF.
+
+      *=============================================================
+       VALIDATE-RECORD-PARA.
+      * Sprawdz poprawnosc rekordu - zly eksport nie powinien cicho
+      * trafiac do OTHER ani byc pomijany bez sladu.
+      *=============================================================
+           MOVE 'Y' TO WS-VALID-FLAG
+           MOVE SPACES TO WS-REJECT-REASON
+           MOVE SPACES TO WS-REJECT-VALUE
+           MOVE IR-TIMESTAMP(6:2)  TO WS-VAL-MONTH
+           MOVE IR-TIMESTAMP(9:2)  TO WS-VAL-DAY
+           MOVE IR-TIMESTAMP(12:2) TO WS-VAL-HOUR
+           MOVE IR-TIMESTAMP(15:2) TO WS-VAL-MIN
+           MOVE IR-TIMESTAMP(18:2) TO WS-VAL-SEC
+           EVALUATE TRUE
+               WHEN IR-PRIORITY < 1 OR IR-PRIORITY > 4
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE "PRIORITY OUT OF RANGE (1-4)"
+                       TO WS-REJECT-REASON
+                   MOVE IR-PRIORITY TO WS-REJECT-VALUE
+               WHEN IR-ABEND-CODE = SPACES
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE "ABEND CODE IS BLANK" TO WS-REJECT-REASON
+                   MOVE "(blank)" TO WS-REJECT-VALUE
+               WHEN IR-TIMESTAMP(1:4)  NOT NUMERIC
+                   OR IR-TIMESTAMP(6:2)  NOT NUMERIC
+                   OR IR-TIMESTAMP(9:2)  NOT NUMERIC
+                   OR IR-TIMESTAMP(12:2) NOT NUMERIC
+                   OR IR-TIMESTAMP(15:2) NOT NUMERIC
+                   OR IR-TIMESTAMP(18:2) NOT NUMERIC
+                   OR IR-TIMESTAMP(5:1)  NOT = '-'
+                   OR IR-TIMESTAMP(8:1)  NOT = '-'
+                   OR IR-TIMESTAMP(11:1) NOT = ' '
+                   OR IR-TIMESTAMP(14:1) NOT = ':'
+                   OR IR-TIMESTAMP(17:1) NOT = ':'
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE "TIMESTAMP NOT YYYY-MM-DD HH:MM:SS"
+                       TO WS-REJECT-REASON
+                   MOVE IR-TIMESTAMP TO WS-REJECT-VALUE
+               WHEN WS-VAL-MONTH < 1 OR WS-VAL-MONTH > 12
+                   OR WS-VAL-DAY < 1 OR WS-VAL-DAY > 31
+                   OR WS-VAL-HOUR > 23
+                   OR WS-VAL-MIN > 59
+                   OR WS-VAL-SEC > 59
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE "TIMESTAMP FIELD OUT OF RANGE"
+                       TO WS-REJECT-REASON
+                   MOVE IR-TIMESTAMP TO WS-REJECT-VALUE
+           END-EVALUATE.
+
+      *=============================================================
+       WRITE-REJECT-PARA.
+      * Zapisz odrzucony rekord do data/incident-rejects.txt z powodem
+      *=============================================================
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE SPACES TO REJECT-LINE
+           STRING "REJECT inc=" DELIMITED SIZE
+               IR-INC-ID           DELIMITED SIZE
+               " job=" DELIMITED SIZE
+               IR-JOB-NAME         DELIMITED SIZE
+               " reason=" DELIMITED SIZE
+               WS-REJECT-REASON    DELIMITED SIZE
+               " value=" DELIMITED SIZE
+               WS-REJECT-VALUE     DELIMITED SIZE
+               INTO REJECT-LINE
+           WRITE REJECT-LINE
+           MOVE 'Y' TO WS-FORCE-CHECKPOINT-FLAG.
+
+      *=============================================================
+       TALLY-RECORD-PARA.
       *=============================================================
            ADD 1 TO WS-TOTAL-COUNT
+           ADD 1 TO WS-FILE-TOTAL-COUNT
 
       * Licznik priorytetow
            EVALUATE IR-PRIORITY
@@ -278,6 +922,21 @@
                    ADD 1 TO WS-RESOLV-COUNT
            END-EVALUATE
 
+      * Data biezaca i data incydentu sa potrzebne zarowno do SLA
+      * (ponizej) jak i do wykrywania powtarzajacych sie awarii.
+           PERFORM DERIVE-INCIDENT-DATE-PARA
+
+      * Aging/SLA breach - tylko dla otwartej pracy (OPEN/IN_PROGRESS)
+           MOVE 'N' TO WS-SLA-BREACH-FLAG
+           IF IR-STATUS(1:4) = 'OPEN'
+               OR IR-STATUS(1:11) = 'IN_PROGRESS'
+               PERFORM CALC-SLA-BREACH-PARA
+           END-IF
+
+      * Historia awarii: wykryj powtarzajacy sie problem (ten sam
+      * job+abend+step 3+ razy w ciagu ostatnich 7 dni)
+           PERFORM CHECK-REPEAT-OFFENDER-PARA
+
       * Licznik abend kodow
            EVALUATE IR-ABEND-CODE
                WHEN 'S0C4'   ADD 1 TO WS-S0C4-COUNT
@@ -288,6 +947,133 @@
                WHEN OTHER    ADD 1 TO WS-OTHER-COUNT
            END-EVALUATE
 
+      * Rozbicie wg joba
+           PERFORM UPDATE-JOB-TABLE-PARA.
+
+      *=============================================================
+       DERIVE-INCIDENT-DATE-PARA.
+      * Przelicz date/czas biezacy i date/czas incydentu na liczby
+      * calkowite (dni od epoki, sekundy od polnocy). Wspolne dla
+      * obliczenia wieku SLA i dla wykrywania powtarzajacych sie
+      * awarii w oknie 7 dni.
+      *=============================================================
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(1:8)  TO WS-CUR-DATE-NUM
+           MOVE WS-CURRENT-DATETIME(9:6)  TO WS-CUR-TIME-NUM
+
+           STRING IR-TIMESTAMP(1:4) DELIMITED SIZE
+                  IR-TIMESTAMP(6:2) DELIMITED SIZE
+                  IR-TIMESTAMP(9:2) DELIMITED SIZE
+               INTO WS-INC-DATE-ALPHA
+           MOVE WS-INC-DATE-ALPHA TO WS-INC-DATE-NUM
+
+           STRING IR-TIMESTAMP(12:2) DELIMITED SIZE
+                  IR-TIMESTAMP(15:2) DELIMITED SIZE
+                  IR-TIMESTAMP(18:2) DELIMITED SIZE
+               INTO WS-INC-TIME-ALPHA
+           MOVE WS-INC-TIME-ALPHA TO WS-INC-TIME-NUM
+
+           COMPUTE WS-CUR-INT-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-CUR-DATE-NUM)
+           COMPUTE WS-INC-INT-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-INC-DATE-NUM).
+
+      *=============================================================
+       CALC-SLA-BREACH-PARA.
+      * Policz wiek incydentu w godzinach wzgledem daty biezacej i
+      * porownaj z progiem SLA zaleznym od priorytetu.
+      *=============================================================
+           COMPUTE WS-CUR-SEC-OF-DAY =
+               (WS-CUR-HH * 3600) + (WS-CUR-MM * 60) + WS-CUR-SS
+           COMPUTE WS-INC-SEC-OF-DAY =
+               (WS-INC-HH * 3600) + (WS-INC-MM * 60) + WS-INC-SS
+
+           COMPUTE WS-AGE-SECONDS =
+               ((WS-CUR-INT-DAYS - WS-INC-INT-DAYS) * 86400)
+               + (WS-CUR-SEC-OF-DAY - WS-INC-SEC-OF-DAY)
+           COMPUTE WS-AGE-HOURS = WS-AGE-SECONDS / 3600
+
+           EVALUATE IR-PRIORITY
+               WHEN 1  MOVE 4   TO WS-SLA-THRESHOLD-HRS
+               WHEN 2  MOVE 24  TO WS-SLA-THRESHOLD-HRS
+               WHEN 3  MOVE 72  TO WS-SLA-THRESHOLD-HRS
+               WHEN 4  MOVE 168 TO WS-SLA-THRESHOLD-HRS
+               WHEN OTHER MOVE 24 TO WS-SLA-THRESHOLD-HRS
+           END-EVALUATE
+
+           IF WS-AGE-HOURS > WS-SLA-THRESHOLD-HRS
+               MOVE 'Y' TO WS-SLA-BREACH-FLAG
+               ADD 1 TO WS-SLA-BREACH-COUNT
+           END-IF.
+
+      *=============================================================
+       CHECK-REPEAT-OFFENDER-PARA.
+      * Szukaj/utworz rekord w pliku historycznym dla tej kombinacji
+      * job+abend+step, dolicz biezace wystapienie do rejestru i
+      * sprawdz, czy w ostatnich 7 dniach byly 3 lub wiecej wystapien.
+      * Pomijane, jesli plik historyczny nie dal sie otworzyc.
+      *=============================================================
+           MOVE 'N' TO WS-REPEAT-OFFENDER-FLAG
+           IF WS-MASTER-STATUS = "00"
+               MOVE IR-JOB-NAME   TO HM-JOB-NAME
+               MOVE IR-ABEND-CODE TO HM-ABEND-CODE
+               MOVE IR-STEP-NAME  TO HM-STEP-NAME
+
+               READ MASTER-FILE
+                   INVALID KEY
+                       MOVE 0 TO HM-OCCURRENCE-COUNT
+                       MOVE 1 TO HM-NEXT-SLOT
+                       PERFORM VARYING WS-OCC-IDX FROM 1 BY 1
+                           UNTIL WS-OCC-IDX > 10
+                           MOVE 0 TO HM-OCCURRENCE-DATES(WS-OCC-IDX)
+                       END-PERFORM
+               END-READ
+
+      * Policz ile z zapamietanych dat miesci sie w oknie 7 dni
+               MOVE 0 TO WS-OCC-WINDOW-COUNT
+               PERFORM VARYING WS-OCC-IDX FROM 1 BY 1
+                   UNTIL WS-OCC-IDX > 10
+                   IF HM-OCCURRENCE-DATES(WS-OCC-IDX) NOT = 0
+                       COMPUTE WS-OCC-DATE-DIFF = WS-INC-INT-DAYS -
+                           FUNCTION INTEGER-OF-DATE
+                               (HM-OCCURRENCE-DATES(WS-OCC-IDX))
+                       IF WS-OCC-DATE-DIFF >= 0
+                               AND WS-OCC-DATE-DIFF <= 7
+                           ADD 1 TO WS-OCC-WINDOW-COUNT
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+      * Wliczajac biezace wystapienie - 3 lub wiecej w 7 dniach
+               IF WS-OCC-WINDOW-COUNT + 1 >= 3
+                   MOVE 'Y' TO WS-REPEAT-OFFENDER-FLAG
+                   ADD 1 TO WS-REPEAT-OFFENDER-COUNT
+               END-IF
+
+      * Zapisz biezaca date do kolkowego rejestru ostatnich wystapien
+               MOVE WS-INC-DATE-NUM TO
+                   HM-OCCURRENCE-DATES(HM-NEXT-SLOT)
+               ADD 1 TO HM-NEXT-SLOT
+               IF HM-NEXT-SLOT > 10
+                   MOVE 1 TO HM-NEXT-SLOT
+               END-IF
+               IF HM-OCCURRENCE-COUNT < 99999
+                   ADD 1 TO HM-OCCURRENCE-COUNT
+               END-IF
+
+               REWRITE MASTER-RECORD
+                   INVALID KEY
+                       WRITE MASTER-RECORD
+               END-REWRITE
+               MOVE 'Y' TO WS-FORCE-CHECKPOINT-FLAG
+           END-IF.
+
+      *=============================================================
+       WRITE-DETAIL-AND-JSON-PARA.
+      *=============================================================
+      * Dopasuj runbook dla tego abendu/joba
+           PERFORM LOOKUP-RUNBOOK-PARA
+
       * Zapisz linie do raportu tekstowego
            MOVE IR-INC-ID     TO WL-INC-ID
            MOVE IR-JOB-NAME   TO WL-JOB-NAME
@@ -296,6 +1082,17 @@
            MOVE IR-PRIORITY   TO WL-PRIORITY
            MOVE IR-STATUS     TO WL-STATUS
            MOVE IR-TIMESTAMP  TO WL-TIMESTAMP
+           MOVE WS-MATCHED-RUNBOOK-ID TO WL-RUNBOOK-ID
+           IF WS-SLA-BREACH-FLAG = 'Y'
+               MOVE WS-SLA-MARKER-TEXT TO WL-SLA-MARKER
+           ELSE
+               MOVE SPACES TO WL-SLA-MARKER
+           END-IF
+           IF WS-REPEAT-OFFENDER-FLAG = 'Y'
+               MOVE WS-REPEAT-MARKER-TEXT TO WL-REPEAT-MARKER
+           ELSE
+               MOVE SPACES TO WL-REPEAT-MARKER
+           END-IF
            WRITE REPORT-LINE FROM WS-DETAIL-LINE
 
       * Zapisz rekord do JSON (dla dashboardu Python)
@@ -308,8 +1105,149 @@
            MOVE IR-PRIORITY   TO WJ-PRIORITY
            MOVE IR-STATUS     TO WJ-STATUS
            MOVE IR-TIMESTAMP  TO WJ-TIMESTAMP
+           MOVE WS-MATCHED-RUNBOOK-ID TO WJ-RUNBOOK-ID
+           IF WS-REPEAT-OFFENDER-FLAG = 'Y'
+               MOVE 'true ' TO WJ-REPEAT-OFFENDER
+           ELSE
+               MOVE 'false' TO WJ-REPEAT-OFFENDER
+           END-IF
            WRITE JSON-LINE FROM WS-JSON-RECORD
-           MOVE 'N' TO WS-FIRST-JSON.
+           MOVE 'N' TO WS-FIRST-JSON
+
+      * Hak alarmowy: nowo zaobserwowane incydenty P1/OPEN trafiaja
+      * natychmiast do osobnego pliku, zamiast czekac na kolejny
+      * odczyt dashboardu - pozwala to podpiac crona/watchera.
+           IF IR-PRIORITY = 1 AND IR-STATUS(1:4) = 'OPEN'
+               PERFORM WRITE-ALERT-PARA
+           END-IF.
+
+      *=============================================================
+       WRITE-ALERT-PARA.
+      * Zapisz nowy krytyczny (P1, OPEN) incydent do
+      * data/incidents-alerts.json - jeden obiekt JSON na linie,
+      * tak aby watcher mogl po prostu doczytywac plik na biezaco.
+      *=============================================================
+           ADD 1 TO WS-ALERT-COUNT
+           MOVE SPACES TO ALERT-LINE
+           STRING '{"inc_id":'        DELIMITED SIZE
+                   IR-INC-ID          DELIMITED SIZE
+                   ',"job":"'         DELIMITED SIZE
+                   IR-JOB-NAME        DELIMITED SIZE
+                   '","abend":"'      DELIMITED SIZE
+                   IR-ABEND-CODE      DELIMITED SIZE
+                   '","step":"'       DELIMITED SIZE
+                   IR-STEP-NAME       DELIMITED SIZE
+                   '","priority":'    DELIMITED SIZE
+                   IR-PRIORITY        DELIMITED SIZE
+                   ',"status":"'      DELIMITED SIZE
+                   IR-STATUS          DELIMITED SIZE
+                   '","timestamp":"'  DELIMITED SIZE
+                   IR-TIMESTAMP       DELIMITED SIZE
+                   '","runbook":"'    DELIMITED SIZE
+                   WS-MATCHED-RUNBOOK-ID DELIMITED SIZE
+                   '"}'               DELIMITED SIZE
+               INTO ALERT-LINE
+           WRITE ALERT-LINE
+           MOVE 'Y' TO WS-FORCE-CHECKPOINT-FLAG.
+
+      *=============================================================
+       UPDATE-JOB-TABLE-PARA.
+      * Wyszukaj lub dodaj joba w tablicy rozbicia WS-JOB-TABLE
+      *=============================================================
+           MOVE 'N' TO WS-JOB-FOUND-FLAG
+           SET WS-JOB-IDX TO 1
+           PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+               UNTIL WS-JOB-IDX > WS-JOB-ENTRY-COUNT
+               IF WS-JOB-NAME-TBL(WS-JOB-IDX) = IR-JOB-NAME
+                   ADD 1 TO WS-JOB-COUNT-TBL(WS-JOB-IDX)
+                   MOVE 'Y' TO WS-JOB-FOUND-FLAG
+               END-IF
+           END-PERFORM
+
+           IF WS-JOB-FOUND-FLAG = 'N'
+               IF WS-JOB-ENTRY-COUNT < 30
+                   ADD 1 TO WS-JOB-ENTRY-COUNT
+                   SET WS-JOB-IDX TO WS-JOB-ENTRY-COUNT
+                   MOVE IR-JOB-NAME TO WS-JOB-NAME-TBL(WS-JOB-IDX)
+                   MOVE 1 TO WS-JOB-COUNT-TBL(WS-JOB-IDX)
+               ELSE
+                   DISPLAY "WARNING: BY JOB table full (30 jobs) - "
+                       "dropping rollup entry for job: " IR-JOB-NAME
+               END-IF
+           END-IF.
+
+      *=============================================================
+       SORT-JOB-TABLE-PARA.
+      * Sortowanie babelkowe wg WS-JOB-COUNT-TBL malejaco
+      *=============================================================
+           MOVE 'Y' TO WS-JOB-SORT-FLAG
+           PERFORM UNTIL WS-JOB-SORT-FLAG = 'N'
+               MOVE 'N' TO WS-JOB-SORT-FLAG
+               PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+                   UNTIL WS-JOB-IDX > WS-JOB-ENTRY-COUNT - 1
+                   IF WS-JOB-COUNT-TBL(WS-JOB-IDX) <
+                       WS-JOB-COUNT-TBL(WS-JOB-IDX + 1)
+                       MOVE WS-JOB-NAME-TBL(WS-JOB-IDX)
+                           TO WS-JOB-TEMP-NAME
+                       MOVE WS-JOB-COUNT-TBL(WS-JOB-IDX)
+                           TO WS-JOB-TEMP-COUNT
+                       MOVE WS-JOB-NAME-TBL(WS-JOB-IDX + 1)
+                           TO WS-JOB-NAME-TBL(WS-JOB-IDX)
+                       MOVE WS-JOB-COUNT-TBL(WS-JOB-IDX + 1)
+                           TO WS-JOB-COUNT-TBL(WS-JOB-IDX)
+                       MOVE WS-JOB-TEMP-NAME
+                           TO WS-JOB-NAME-TBL(WS-JOB-IDX + 1)
+                       MOVE WS-JOB-TEMP-COUNT
+                           TO WS-JOB-COUNT-TBL(WS-JOB-IDX + 1)
+                       MOVE 'Y' TO WS-JOB-SORT-FLAG
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      *=============================================================
+       WRITE-JOB-ROLLUP-PARA.
+      * Sekcja "BY JOB" - top offenders wg liczby incydentow
+      *=============================================================
+           PERFORM SORT-JOB-TABLE-PARA
+
+           WRITE REPORT-LINE FROM WS-BLANK-LINE
+           WRITE REPORT-LINE FROM "   BY JOB (TOP OFFENDERS):"
+           MOVE 0 TO WS-JOB-TOP-SHOWN
+           PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+               UNTIL WS-JOB-IDX > WS-JOB-ENTRY-COUNT
+               OR WS-JOB-TOP-SHOWN = WS-JOB-TOP-MAX
+               MOVE WS-JOB-COUNT-TBL(WS-JOB-IDX) TO WS-DISP-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING "   " DELIMITED SIZE
+                   WS-JOB-NAME-TBL(WS-JOB-IDX) DELIMITED SIZE
+                   ": " DELIMITED SIZE
+                   WS-DISP-COUNT DELIMITED SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE FROM REPORT-LINE
+               ADD 1 TO WS-JOB-TOP-SHOWN
+           END-PERFORM.
+
+      *=============================================================
+       WRITE-FILE-SUBTOTALS-PARA.
+      * Sekcja "BY INPUT FILE" - tylko w trybie wsadowym (wiecej niz
+      * jeden plik wejsciowy); przy pojedynczym pliku pomijana, zeby
+      * nie dublowac informacji juz widocznej w naglowku podsumowania.
+      *=============================================================
+           IF WS-BATCH-FILE-COUNT > 1
+               WRITE REPORT-LINE FROM WS-BLANK-LINE
+               WRITE REPORT-LINE FROM "   BY INPUT FILE (BATCH MODE):"
+               PERFORM VARYING WS-FILE-IDX FROM 1 BY 1
+                   UNTIL WS-FILE-IDX > WS-BATCH-FILE-COUNT
+                   MOVE WS-FS-TOTAL(WS-FILE-IDX) TO WS-DISP-COUNT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "   " DELIMITED SIZE
+                       WS-FS-FILENAME(WS-FILE-IDX) DELIMITED SIZE
+                       ": " DELIMITED SIZE
+                       WS-DISP-COUNT DELIMITED SIZE
+                       INTO REPORT-LINE
+                   WRITE REPORT-LINE FROM REPORT-LINE
+               END-PERFORM
+           END-IF.
 
       *=============================================================
        WRITE-REPORT-SUMMARY.
@@ -384,6 +1322,29 @@
                WS-DISP-COUNT DELIMITED SIZE INTO REPORT-LINE
            WRITE REPORT-LINE FROM REPORT-LINE
 
+           WRITE REPORT-LINE FROM WS-BLANK-LINE
+           MOVE WS-REJECT-COUNT TO WS-DISP-COUNT
+           STRING "   REJECTED (malformed):  " DELIMITED SIZE
+               WS-DISP-COUNT DELIMITED SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE FROM REPORT-LINE
+           MOVE WS-SLA-BREACH-COUNT TO WS-DISP-COUNT
+           STRING "   SLA BREACHES (open work):" DELIMITED SIZE
+               WS-DISP-COUNT DELIMITED SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE FROM REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-REPEAT-OFFENDER-COUNT TO WS-DISP-COUNT
+           STRING "   REPEAT OFFENDERS (3+ in 7d):" DELIMITED SIZE
+               WS-DISP-COUNT DELIMITED SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE FROM REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-ALERT-COUNT TO WS-DISP-COUNT
+           STRING "   ALERTS FIRED (P1/OPEN):  " DELIMITED SIZE
+               WS-DISP-COUNT DELIMITED SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE FROM REPORT-LINE
+
+           PERFORM WRITE-JOB-ROLLUP-PARA
+           PERFORM WRITE-FILE-SUBTOTALS-PARA
+
            WRITE REPORT-LINE FROM WS-BLANK-LINE
            WRITE REPORT-LINE FROM WS-SEPARATOR.
 
@@ -394,9 +1355,244 @@
                '],"generated_by":"INCIDENT-ANALYZER.CBL"}'.
 
       *=============================================================
-       CLOSE-FILES-PARA.
+       CLOSE-OUTPUT-FILES-PARA.
       *=============================================================
-           CLOSE INCIDENT-FILE
            CLOSE REPORT-FILE
-           CLOSE JSON-FILE.
+           CLOSE JSON-FILE
+           CLOSE REJECT-FILE
+           CLOSE ALERT-FILE
+           CLOSE MASTER-FILE.
+
+      *=============================================================
+       WRITE-CSV-SUMMARY-PARA.
+      * Dopisz wiersz biezacego uruchomienia do
+      * data/incident-summary.csv (tworzac plik z naglowkiem przy
+      * pierwszym uruchomieniu)
+      *=============================================================
+           MOVE FUNCTION CURRENT-DATE TO WS-REPORT-DATETIME
+           STRING WS-REPORT-DATETIME(1:4) DELIMITED SIZE
+                  "-"                     DELIMITED SIZE
+                  WS-REPORT-DATETIME(5:2) DELIMITED SIZE
+                  "-"                     DELIMITED SIZE
+                  WS-REPORT-DATETIME(7:2) DELIMITED SIZE
+               INTO WS-REPORT-DATE
+
+           OPEN EXTEND CSV-SUMMARY-FILE
+           IF WS-CSV-SUMMARY-STATUS NOT = "00"
+               OPEN OUTPUT CSV-SUMMARY-FILE
+               MOVE SPACES TO CSV-SUMMARY-LINE
+               STRING "date,total,p1,p2,p3,p4,"   DELIMITED SIZE
+                   "s0c4,s0c7,s322,b37,s806,other,"  DELIMITED SIZE
+                   "open,inprogress,resolved"     DELIMITED SIZE
+                   INTO CSV-SUMMARY-LINE
+               WRITE CSV-SUMMARY-LINE
+           END-IF
+
+           MOVE SPACES TO CSV-SUMMARY-LINE
+           STRING WS-REPORT-DATE     DELIMITED SIZE ","  DELIMITED SIZE
+               WS-TOTAL-COUNT   DELIMITED SIZE ","  DELIMITED SIZE
+               WS-P1-COUNT      DELIMITED SIZE ","  DELIMITED SIZE
+               WS-P2-COUNT      DELIMITED SIZE ","  DELIMITED SIZE
+               WS-P3-COUNT      DELIMITED SIZE ","  DELIMITED SIZE
+               WS-P4-COUNT      DELIMITED SIZE ","  DELIMITED SIZE
+               WS-S0C4-COUNT    DELIMITED SIZE ","  DELIMITED SIZE
+               WS-S0C7-COUNT    DELIMITED SIZE ","  DELIMITED SIZE
+               WS-S322-COUNT    DELIMITED SIZE ","  DELIMITED SIZE
+               WS-B37-COUNT     DELIMITED SIZE ","  DELIMITED SIZE
+               WS-S806-COUNT    DELIMITED SIZE ","  DELIMITED SIZE
+               WS-OTHER-COUNT   DELIMITED SIZE ","  DELIMITED SIZE
+               WS-OPEN-COUNT    DELIMITED SIZE ","  DELIMITED SIZE
+               WS-INPROG-COUNT  DELIMITED SIZE ","  DELIMITED SIZE
+               WS-RESOLV-COUNT  DELIMITED SIZE
+               INTO CSV-SUMMARY-LINE
+           WRITE CSV-SUMMARY-LINE
+           CLOSE CSV-SUMMARY-FILE.
+
+      *=============================================================
+       LOAD-RUNBOOK-TABLE-PARA.
+      * Wczytaj mape abend+job -> runbook do pamieci (opcjonalny plik)
+      *=============================================================
+           OPEN INPUT RUNBOOK-FILE
+           IF WS-RUNBOOK-STATUS = "00"
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ RUNBOOK-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF WS-RB-ENTRY-COUNT < 50
+                               ADD 1 TO WS-RB-ENTRY-COUNT
+                               SET WS-RB-IDX TO WS-RB-ENTRY-COUNT
+                               MOVE RB-ABEND-CODE
+                                   TO WS-RB-ABEND-TBL(WS-RB-IDX)
+                               MOVE RB-JOB-NAME
+                                   TO WS-RB-JOB-TBL(WS-RB-IDX)
+                               MOVE RB-RUNBOOK-ID
+                                   TO WS-RB-ID-TBL(WS-RB-IDX)
+                           ELSE
+                               DISPLAY "WARNING: Runbook table full "
+                                   "(50 entries) - dropping mapping "
+                                   "for: " RB-ABEND-CODE "/" RB-JOB-NAME
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RUNBOOK-FILE
+               MOVE 'N' TO WS-EOF
+           END-IF.
+
+      *=============================================================
+       LOOKUP-RUNBOOK-PARA.
+      * Dopasuj biezacy incydent do wpisu w WS-RUNBOOK-TABLE
+      *=============================================================
+           MOVE SPACES TO WS-MATCHED-RUNBOOK-ID
+           PERFORM VARYING WS-RB-IDX FROM 1 BY 1
+               UNTIL WS-RB-IDX > WS-RB-ENTRY-COUNT
+               IF WS-RB-ABEND-TBL(WS-RB-IDX) = IR-ABEND-CODE
+                   AND WS-RB-JOB-TBL(WS-RB-IDX) = IR-JOB-NAME
+                   MOVE WS-RB-ID-TBL(WS-RB-IDX) TO WS-MATCHED-RUNBOOK-ID
+               END-IF
+           END-PERFORM.
+
+      *=============================================================
+       LOAD-CHECKPOINT-PARA.
+      * Wczytaj checkpoint z poprzedniego (przerwanego) uruchomienia,
+      * jesli istnieje, i odtworz WS-COUNTERS oraz punkt wznowienia.
+      *=============================================================
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-LAST-INC-ID  TO WS-RESUME-ID
+                       MOVE CK-LAST-FILE-IDX TO WS-RESUME-FILE-IDX
+                       MOVE 'Y'             TO WS-RESUME-ACTIVE
+                       MOVE CK-TOTAL-COUNT  TO WS-TOTAL-COUNT
+                       MOVE CK-P1-COUNT     TO WS-P1-COUNT
+                       MOVE CK-P2-COUNT     TO WS-P2-COUNT
+                       MOVE CK-P3-COUNT     TO WS-P3-COUNT
+                       MOVE CK-P4-COUNT     TO WS-P4-COUNT
+                       MOVE CK-OPEN-COUNT   TO WS-OPEN-COUNT
+                       MOVE CK-INPROG-COUNT TO WS-INPROG-COUNT
+                       MOVE CK-RESOLV-COUNT TO WS-RESOLV-COUNT
+                       MOVE CK-S0C4-COUNT   TO WS-S0C4-COUNT
+                       MOVE CK-S0C7-COUNT   TO WS-S0C7-COUNT
+                       MOVE CK-S322-COUNT   TO WS-S322-COUNT
+                       MOVE CK-B37-COUNT    TO WS-B37-COUNT
+                       MOVE CK-S806-COUNT   TO WS-S806-COUNT
+                       MOVE CK-OTHER-COUNT  TO WS-OTHER-COUNT
+                       MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+                       MOVE CK-SLA-BREACH-COUNT TO WS-SLA-BREACH-COUNT
+                       MOVE CK-REPEAT-OFFENDER-COUNT TO
+                           WS-REPEAT-OFFENDER-COUNT
+                       MOVE CK-ALERT-COUNT  TO WS-ALERT-COUNT
+                       MOVE CK-JOB-ENTRY-COUNT TO WS-JOB-ENTRY-COUNT
+                       PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+                               UNTIL WS-JOB-IDX > WS-JOB-ENTRY-COUNT
+                           MOVE CK-JOB-NAME-TBL(WS-JOB-IDX) TO
+                               WS-JOB-NAME-TBL(WS-JOB-IDX)
+                           MOVE CK-JOB-COUNT-TBL(WS-JOB-IDX) TO
+                               WS-JOB-COUNT-TBL(WS-JOB-IDX)
+                       END-PERFORM
+      * Podsumowania per-plik sa zapisywane tylko dla plikow do
+      * CK-LAST-FILE-IDX wlacznie - pliki po nim jeszcze nie byly
+      * otwarte w przerwanym uruchomieniu.
+                       PERFORM VARYING WS-FS-IDX FROM 1 BY 1
+                               UNTIL WS-FS-IDX > WS-RESUME-FILE-IDX
+                           MOVE CK-FS-FILENAME-TBL(WS-FS-IDX) TO
+                               WS-FS-FILENAME(WS-FS-IDX)
+                           MOVE CK-FS-TOTAL-TBL(WS-FS-IDX) TO
+                               WS-FS-TOTAL(WS-FS-IDX)
+                       END-PERFORM
+                       DISPLAY "RESUMING from checkpoint, file "
+                           WS-RESUME-FILE-IDX ", last ID "
+                           WS-RESUME-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *=============================================================
+       CHECKPOINT-IF-DUE-PARA.
+      * Co WS-CHECKPOINT-INTERVAL rekordow, zapisz postep na dysk -
+      * albo natychmiast, jesli ten rekord juz zapisal cos na trwale
+      * (reject/alert/historia), zeby wznowienie nigdy nie powtorzylo
+      * zapisu, ktory juz fizycznie trafil na dysk.
+      *=============================================================
+           ADD 1 TO WS-RECS-SINCE-CHKPT
+           IF WS-RECS-SINCE-CHKPT >= WS-CHECKPOINT-INTERVAL
+                   OR WS-FORCE-CHECKPOINT-FLAG = 'Y'
+               PERFORM WRITE-CHECKPOINT-PARA
+               MOVE 0 TO WS-RECS-SINCE-CHKPT
+               MOVE 'N' TO WS-FORCE-CHECKPOINT-FLAG
+           END-IF.
+
+      *=============================================================
+       WRITE-CHECKPOINT-PARA.
+      * Zapisz biezacy stan WS-COUNTERS jako punkt wznowienia
+      *=============================================================
+           MOVE IR-INC-ID      TO CK-LAST-INC-ID
+           MOVE WS-FILE-IDX    TO CK-LAST-FILE-IDX
+           MOVE WS-TOTAL-COUNT TO CK-TOTAL-COUNT
+           MOVE WS-P1-COUNT    TO CK-P1-COUNT
+           MOVE WS-P2-COUNT    TO CK-P2-COUNT
+           MOVE WS-P3-COUNT    TO CK-P3-COUNT
+           MOVE WS-P4-COUNT    TO CK-P4-COUNT
+           MOVE WS-OPEN-COUNT   TO CK-OPEN-COUNT
+           MOVE WS-INPROG-COUNT TO CK-INPROG-COUNT
+           MOVE WS-RESOLV-COUNT TO CK-RESOLV-COUNT
+           MOVE WS-S0C4-COUNT  TO CK-S0C4-COUNT
+           MOVE WS-S0C7-COUNT  TO CK-S0C7-COUNT
+           MOVE WS-S322-COUNT  TO CK-S322-COUNT
+           MOVE WS-B37-COUNT   TO CK-B37-COUNT
+           MOVE WS-S806-COUNT  TO CK-S806-COUNT
+           MOVE WS-OTHER-COUNT TO CK-OTHER-COUNT
+           MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+           MOVE WS-SLA-BREACH-COUNT TO CK-SLA-BREACH-COUNT
+           MOVE WS-REPEAT-OFFENDER-COUNT TO CK-REPEAT-OFFENDER-COUNT
+           MOVE WS-ALERT-COUNT TO CK-ALERT-COUNT
+           MOVE WS-JOB-ENTRY-COUNT TO CK-JOB-ENTRY-COUNT
+      * Wyczysc cala tablice CK-JOB-ENTRY przed wypelnieniem - sloty
+      * powyzej WS-JOB-ENTRY-COUNT nigdy nie dostaja MOVE i bez tego
+      * zawieraja smieci z pamieci, co powoduje status 71 (zly znak)
+      * przy WRITE do pliku sekwencyjnego.
+           PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+                   UNTIL WS-JOB-IDX > 30
+               MOVE SPACES TO CK-JOB-NAME-TBL(WS-JOB-IDX)
+               MOVE 0 TO CK-JOB-COUNT-TBL(WS-JOB-IDX)
+           END-PERFORM
+           PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+                   UNTIL WS-JOB-IDX > WS-JOB-ENTRY-COUNT
+               MOVE WS-JOB-NAME-TBL(WS-JOB-IDX) TO
+                   CK-JOB-NAME-TBL(WS-JOB-IDX)
+               MOVE WS-JOB-COUNT-TBL(WS-JOB-IDX) TO
+                   CK-JOB-COUNT-TBL(WS-JOB-IDX)
+           END-PERFORM
+      * WS-FS-TOTAL(WS-FILE-IDX) nie jest jeszcze ostatecznie ustawione
+      * dla biezacego (otwartego) pliku - PROCESS-ONE-FILE-PARA zapisuje
+      * je dopiero po zamknieciu pliku - wiec przed zapisem checkpointu
+      * zapisz tam aktualny stan WS-FILE-TOTAL-COUNT, zeby podsumowanie
+      * per-plik przetrwalo wznowienie tak samo jak tablica zadan.
+           MOVE WS-FILE-TOTAL-COUNT TO WS-FS-TOTAL(WS-FILE-IDX)
+           PERFORM VARYING WS-FS-IDX FROM 1 BY 1
+                   UNTIL WS-FS-IDX > 20
+               MOVE SPACES TO CK-FS-FILENAME-TBL(WS-FS-IDX)
+               MOVE 0 TO CK-FS-TOTAL-TBL(WS-FS-IDX)
+           END-PERFORM
+           PERFORM VARYING WS-FS-IDX FROM 1 BY 1
+                   UNTIL WS-FS-IDX > WS-FILE-IDX
+               MOVE WS-FS-FILENAME(WS-FS-IDX) TO
+                   CK-FS-FILENAME-TBL(WS-FS-IDX)
+               MOVE WS-FS-TOTAL(WS-FS-IDX) TO
+                   CK-FS-TOTAL-TBL(WS-FS-IDX)
+           END-PERFORM
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *=============================================================
+       CLEAR-CHECKPOINT-PARA.
+      * Uruchomienie zakonczylo sie powodzeniem - wyczysc checkpoint
+      * tak, aby kolejne uruchomienie zaczynalo od nowa.
+      *=============================================================
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
 
